@@ -0,0 +1,167 @@
+       identification division.
+       program-id. maintenanceTVA.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select fichier-taux assign to "taux-tva.dat"
+               organization line sequential
+               file status is taux-status.
+
+      *> Fichier de travail utilise pour ecrire le nouveau contenu du
+      *> fichier des taux puis le substituer a taux-tva.dat par
+      *> renommage, de facon que la mise a jour ne laisse jamais un
+      *> fichier des taux tronque si le traitement est interrompu en
+      *> cours d'ecriture.
+           select fichier-taux-tmp assign to "taux-tva.new"
+               organization line sequential
+               file status is taux-tmp-status.
+
+       data division.
+       file section.
+       fd  fichier-taux.
+       copy "rate-record.cpy".
+
+       fd  fichier-taux-tmp.
+       copy "rate-record.cpy"
+           replacing ==rate-record== by ==rate-record-tmp==
+                     ==taux-pays==     by ==taux-tmp-pays==
+                     ==taux-type==     by ==taux-tmp-type==
+                     ==taux-valeur==   by ==taux-tmp-valeur==
+                     ==taux-libelle==  by ==taux-tmp-libelle==.
+
+       working-storage section.
+           01 fin-fichier-taux pic x value 'N'.
+               88 fin-des-taux value 'O'.
+
+           01 table-des-taux.
+               05 taux-entree occurs 40 times indexed by taux-idx.
+                   10 te-pays      pic x(2).
+                   10 te-type      pic 9.
+                   10 te-valeur    pic 9(2)v99.
+                   10 te-libelle   pic x(20).
+           01 nombre-de-taux    pic 9(2) comp value 0.
+
+           01 continuer-maj    pic x value 'O'.
+               88 continuer-la-maj value 'O'.
+
+           01 choix-utilisateur pic x.
+               88 choix-modifier value 'M' 'm'.
+               88 choix-quitter  value 'Q' 'q'.
+
+           01 pays-recherche    pic x(2).
+           01 type-recherche    pic 9.
+           01 nouveau-taux      pic 9(2)v99.
+           01 taux-trouve       pic x value 'N'.
+               88 le-taux-est-trouve value 'O'.
+
+           01 taux-status       pic xx.
+           01 taux-tmp-status   pic xx.
+
+           01 taux-nom-tmp  pic x(20) value "taux-tva.new".
+           01 taux-nom-live pic x(20) value "taux-tva.dat".
+           01 taux-rename-rc pic 9(8) comp.
+
+       procedure division.
+           perform charger-taux.
+
+           if taux-status = '00'
+               perform traiter-une-maj
+                   until not continuer-la-maj
+           else
+               display 'Fichier des taux introuvable'
+           end-if.
+
+           goback.
+
+       traiter-une-maj.
+           perform afficher-taux.
+
+           display 'Modifier un taux (M) ou quitter (Q) : '.
+           accept choix-utilisateur.
+
+           if choix-modifier
+               perform modifier-un-taux
+           else
+               move 'N' to continuer-maj.
+
+       afficher-taux.
+           display '----------------------------------------'.
+           display '  TAUX DE TVA EN VIGUEUR'.
+           display '----------------------------------------'.
+           perform afficher-une-ligne-taux
+               varying taux-idx from 1 by 1
+               until taux-idx > nombre-de-taux.
+           display '----------------------------------------'.
+
+       afficher-une-ligne-taux.
+           display te-pays (taux-idx) ' Type ' te-type (taux-idx)
+               ' : ' te-valeur (taux-idx) ' - ' te-libelle (taux-idx).
+
+       modifier-un-taux.
+           display 'Code pays a modifier : '.
+           accept pays-recherche.
+           display 'Type de TVA a modifier : '.
+           accept type-recherche.
+           display 'Nouveau taux (ex. 0210 pour 2,10 %) : '.
+           accept nouveau-taux.
+
+           move 'N' to taux-trouve.
+           set taux-idx to 1.
+           search taux-entree varying taux-idx
+               at end
+                   continue
+               when te-pays (taux-idx) = pays-recherche
+                    and te-type (taux-idx) = type-recherche
+                   move 'O' to taux-trouve
+                   move nouveau-taux to te-valeur (taux-idx)
+           end-search.
+
+           if le-taux-est-trouve
+               perform sauvegarder-taux
+               display 'Taux mis a jour.'
+           else
+               display 'Type de TVA introuvable pour ce pays.'
+           end-if.
+
+       charger-taux.
+           open input fichier-taux.
+           if taux-status = '00'
+               perform lire-taux-suivant
+               perform until fin-des-taux
+                   add 1 to nombre-de-taux
+                   move taux-pays to te-pays (nombre-de-taux)
+                   move taux-type to te-type (nombre-de-taux)
+                   move taux-valeur to te-valeur (nombre-de-taux)
+                   move taux-libelle to te-libelle (nombre-de-taux)
+                   perform lire-taux-suivant
+               end-perform
+
+               close fichier-taux
+           end-if.
+
+       lire-taux-suivant.
+           read fichier-taux
+               at end move 'O' to fin-fichier-taux
+           end-read.
+
+       sauvegarder-taux.
+           open output fichier-taux-tmp.
+           perform ecrire-une-ligne-taux
+               varying taux-idx from 1 by 1
+               until taux-idx > nombre-de-taux.
+           close fichier-taux-tmp.
+           call "CBL_RENAME_FILE" using taux-nom-tmp
+                                        taux-nom-live
+               returning taux-rename-rc.
+
+       ecrire-une-ligne-taux.
+           move te-pays (taux-idx) to taux-tmp-pays.
+           move te-type (taux-idx) to taux-tmp-type.
+           move te-valeur (taux-idx) to taux-tmp-valeur.
+           move te-libelle (taux-idx) to taux-tmp-libelle.
+           write rate-record-tmp.
+
+       end program maintenanceTVA.
