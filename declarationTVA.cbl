@@ -0,0 +1,107 @@
+       identification division.
+       program-id. declarationTVA.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select fichier-journal assign to "journal.dat"
+               organization line sequential
+               file status is journal-status.
+
+       data division.
+       file section.
+       fd  fichier-journal.
+       copy "journal-record.cpy".
+
+       working-storage section.
+           01 fin-journal    pic x value 'N'.
+               88 fin-du-journal value 'O'.
+
+           01 table-declaration.
+               05 decl-entree occurs 40 times indexed by decl-idx.
+                   10 decl-pays       pic x(2).
+                   10 decl-type       pic 9.
+                   10 decl-nombre     pic 9(6) comp.
+                   10 decl-total-ht   pic 9(9)v99.
+                   10 decl-total-tva  pic 9(9)v99.
+                   10 decl-total-ttc  pic 9(9)v99.
+           01 nombre-types-decl pic 9(2) comp value 0.
+
+           01 montant-tva    pic 9(7)v99.
+
+           01 journal-status pic xx.
+
+       procedure division.
+           open input fichier-journal.
+
+           if journal-status not = '00'
+               display 'Fichier journal introuvable'
+           else
+               perform lire-journal-suivant
+               perform until fin-du-journal
+                   perform cumuler-ligne-journal
+                   perform lire-journal-suivant
+               end-perform
+
+               close fichier-journal
+
+               perform imprimer-declaration
+           end-if.
+
+           goback.
+
+       lire-journal-suivant.
+           read fichier-journal
+               at end move 'O' to fin-journal
+           end-read.
+
+       cumuler-ligne-journal.
+           if jrn-mode = 'L'
+               compute montant-tva = jrn-priceTTC - jrn-priceHT
+
+               set decl-idx to 1
+               search decl-entree varying decl-idx
+                   at end
+                       perform ajouter-type-declaration
+                   when decl-pays (decl-idx) = jrn-pays
+                        and decl-type (decl-idx) = jrn-tva-type
+                       continue
+               end-search
+
+               add 1 to decl-nombre (decl-idx)
+               add jrn-priceHT   to decl-total-ht  (decl-idx)
+               add montant-tva   to decl-total-tva (decl-idx)
+               add jrn-priceTTC  to decl-total-ttc (decl-idx)
+           end-if.
+
+       ajouter-type-declaration.
+           add 1 to nombre-types-decl.
+           set decl-idx to nombre-types-decl.
+           move jrn-pays to decl-pays (decl-idx).
+           move jrn-tva-type to decl-type (decl-idx).
+           move 0 to decl-nombre (decl-idx).
+           move 0 to decl-total-ht (decl-idx).
+           move 0 to decl-total-tva (decl-idx).
+           move 0 to decl-total-ttc (decl-idx).
+
+       imprimer-declaration.
+           display '============================================='.
+           display '  DECLARATION DE TVA PAR TYPE DE TAUX'.
+           display '============================================='.
+
+           perform imprimer-une-ligne
+               varying decl-idx from 1 by 1
+               until decl-idx > nombre-types-decl.
+
+           display '============================================='.
+
+       imprimer-une-ligne.
+           display decl-pays (decl-idx) ' - Type ' decl-type (decl-idx)
+               ' - lignes : ' decl-nombre (decl-idx)
+               ' - total HT : ' decl-total-ht (decl-idx)
+               ' - total TVA : ' decl-total-tva (decl-idx)
+               ' - total TTC : ' decl-total-ttc (decl-idx).
+
+       end program declarationTVA.
