@@ -4,42 +4,392 @@
        environment division.
        configuration section.
 
+       input-output section.
+       file-control.
+           select fichier-transactions assign to "transactions.dat"
+               organization line sequential
+               file status is transactions-status.
+
+           select fichier-resultats assign to "resultats.dat"
+               organization line sequential
+               file status is resultats-status.
+
+           select fichier-taux assign to "taux-tva.dat"
+               organization line sequential
+               file status is taux-status.
+
+           select fichier-journal assign to "journal.dat"
+               organization line sequential
+               file status is journal-status.
+
+           select fichier-rejets assign to "rejets.dat"
+               organization line sequential
+               file status is rejets-status.
+
+           select fichier-checkpoint assign to "checkpoint.dat"
+               organization line sequential
+               file status is checkpoint-status.
+
+      *> Fichier de travail utilise pour ecrire le checkpoint puis le
+      *> substituer a checkpoint.dat par renommage, de facon que la
+      *> reprise ne voie jamais un fichier de checkpoint tronque si
+      *> le traitement est interrompu en cours d'ecriture.
+           select fichier-checkpoint-tmp assign to "checkpoint.new"
+               organization line sequential
+               file status is checkpoint-tmp-status.
+
        data division.
+       file section.
+       fd  fichier-transactions.
+       copy "transaction-record.cpy".
+
+       fd  fichier-resultats.
+       copy "result-record.cpy".
+
+       fd  fichier-taux.
+       copy "rate-record.cpy".
+
+       fd  fichier-journal.
+       copy "journal-record.cpy".
+
+       fd  fichier-rejets.
+       copy "reject-record.cpy".
+
+       fd  fichier-checkpoint.
+       copy "checkpoint-record.cpy".
+
+       fd  fichier-checkpoint-tmp.
+           01 checkpoint-tmp-record pic 9(6).
+
        working-storage section.
            01 price          pic 9(7)v99.
-           01 priceHT       pic 9(5)v99.   
+           01 priceHT       pic 9(7)v99.
+           01 priceTTC      pic 9(7)v99.
            01 tva-type      pic 9.
            01 tva-rate      pic 9(2)v99.
+           01 taux-diviseur pic 9(3)v9(5).
+
+           01 pays-code      pic x(2) value 'FR'.
 
-           01 tva1          pic 9(2)v99 value 20.  *> 20% de TVA
-           01 tva2          pic 9(2)v99 value 10.  *> 10% de TVA
-           01 tva3          pic 9(2)v99 value 5.   *> 5% de TVA.
+           01 table-des-taux.
+               05 taux-entree occurs 40 times indexed by taux-idx.
+                   10 te-pays      pic x(2).
+                   10 te-type      pic 9.
+                   10 te-valeur    pic 9(2)v99.
+                   10 te-libelle   pic x(20).
+           01 nombre-de-taux    pic 9(2) comp value 0.
+           01 fin-fichier-taux pic x value 'N'.
+               88 fin-des-taux value 'O'.
+
+           01 run-mode      pic x.
+               88 mode-interactif value 'I'.
+               88 mode-lot        value 'L'.
+
+           01 calc-direction pic x.
+               88 direction-directe value 'D'.
+               88 direction-inverse value 'R'.
+
+           01 fin-transactions pic x value 'N'.
+               88 fin-des-transactions value 'O'.
+
+           01 tva-valide      pic x.
+               88 tva-est-valide   value 'O'.
+               88 tva-est-invalide value 'N'.
+           01 motif-invalidite pic x(40).
+
+           01 numero-ligne     pic 9(6) comp value 0.
+
+           01 derniere-ligne-traitee pic 9(6) value 0.
+           01 checkpoint-frequence   pic 9(4) comp value 1.
+           01 checkpoint-quotient    pic 9(6) comp.
+           01 checkpoint-reste       pic 9(6) comp.
+
+           01 journal-status      pic xx.
+           01 resultats-status    pic xx.
+           01 rejets-status       pic xx.
+           01 checkpoint-status     pic xx.
+           01 checkpoint-tmp-status pic xx.
+           01 transactions-status   pic xx.
+           01 taux-status           pic xx.
+
+           01 checkpoint-nom-tmp  pic x(20) value "checkpoint.new".
+           01 checkpoint-nom-live pic x(20) value "checkpoint.dat".
+           01 checkpoint-rename-rc pic 9(8) comp.
 
        procedure division.
-           display 'Entrez le prix : '.
-           accept price.
-           display 'Prix saisi : ' price.
-           display 'Entrez le type de TVA (1, 2 ou 3) : '.
-           accept tva-type.
-           display 'Type de TVA saisi : ' tva-type.
+           perform charger-taux.
+
+           if taux-status = '00'
+               perform ouvrir-journal
+
+               display 'Mode (I = interactif, L = lot) : '
+               accept run-mode
+
+               if mode-lot
+                   perform traiter-mode-lot
+               else
+                   perform traiter-mode-interactif
+               end-if
 
-           perform calculate-priceHT.
+               close fichier-journal
+           end-if.
 
-           display 'Le prix HT est : ' priceHT.
            goback.
 
-       calculate-priceHT.
-           if tva-type = 1
-               move tva1 to tva-rate
-           else if tva-type = 2
-               move tva2 to tva-rate
-           else if tva-type = 3
-               move tva3 to tva-rate
+       traiter-mode-interactif.
+           display 'Sens (D = TTC vers HT, R = HT vers TTC) : '.
+           accept calc-direction.
+
+           if not direction-directe and not direction-inverse
+               display 'Sens de calcul invalide'
+           else
+               display 'Code pays (2 lettres, defaut FR) : '
+               accept pays-code
+               if pays-code = spaces
+                   move 'FR' to pays-code
+               end-if
+               display 'Entrez le type de TVA (1 a 4) : '
+               accept tva-type
+               display 'Type de TVA saisi : ' tva-type
+
+               if direction-inverse
+                   display 'Entrez le prix HT : '
+                   accept priceHT
+                   display 'Prix HT saisi : ' priceHT
+                   perform compute-priceTTC
+               else
+                   display 'Entrez le prix TTC : '
+                   accept price
+                   display 'Prix saisi : ' price
+                   perform calculate-priceHT
+               end-if
+
+               if tva-est-invalide
+                   display 'Type de TVA invalide'
+               else
+                   if direction-inverse
+                       display 'Le prix TTC est : ' priceTTC
+                   else
+                       display 'Le prix HT est : ' priceHT
+                   end-if
+               end-if
+           end-if.
+
+       traiter-mode-lot.
+           perform lire-checkpoint.
+
+           open input fichier-transactions.
+           if transactions-status not = '00'
+               display 'Fichier des transactions introuvable'
            else
-               display 'Type de TVA invalide'
-               stop run.
+               open extend fichier-resultats
+               if resultats-status = '35'
+                   open output fichier-resultats
+               end-if
+               open extend fichier-rejets
+               if rejets-status = '35'
+                   open output fichier-rejets
+               end-if
+
+               perform lire-transaction-suivante
+               perform until fin-des-transactions
+                   add 1 to numero-ligne
+
+                   if numero-ligne > derniere-ligne-traitee
+                       move txn-tva-type to tva-type
+                       move txn-direction to calc-direction
+                       move txn-pays to pays-code
+                       if pays-code = spaces
+                           move 'FR' to pays-code
+                       end-if
+
+                       if not direction-directe
+                          and not direction-inverse
+                           set tva-est-invalide to true
+                           move 'Sens de calcul invalide'
+                               to motif-invalidite
+                       else
+                           if direction-inverse
+                               move txn-montant to priceHT
+                               perform compute-priceTTC
+                           else
+                               move txn-montant to price
+                               perform calculate-priceHT
+                           end-if
+                       end-if
+
+                       if tva-est-invalide
+                           perform rejeter-transaction
+                       else
+                           move calc-direction to res-direction
+                           move pays-code to res-pays
+                           move tva-type to res-tva-type
+                           move priceTTC to res-priceTTC
+                           move priceHT to res-priceHT
+                           write result-record
+                       end-if
+
+                       perform enregistrer-checkpoint-periodique
+                   end-if
+
+                   perform lire-transaction-suivante
+               end-perform
+
+               close fichier-transactions
+               close fichier-resultats
+               close fichier-rejets
+
+               perform effacer-checkpoint
+           end-if.
+
+       lire-checkpoint.
+           move 0 to derniere-ligne-traitee.
+           open input fichier-checkpoint.
+           if checkpoint-status = '00'
+               read fichier-checkpoint
+                   at end continue
+                   not at end move ckpt-derniere-ligne
+                                to derniere-ligne-traitee
+               end-read
+               close fichier-checkpoint
+           end-if.
+
+       enregistrer-checkpoint-periodique.
+           divide numero-ligne by checkpoint-frequence
+               giving checkpoint-quotient
+               remainder checkpoint-reste.
+           if checkpoint-reste = 0
+               perform vider-fichiers-sortie
+               perform ecrire-checkpoint
+           end-if.
+
+      *> Ferme et rouvre les fichiers de sortie pour forcer leur
+      *> ecriture sur disque avant que le checkpoint n'avance -
+      *> le checkpoint ne doit jamais pointer au-dela de ce qui
+      *> est reellement devenu durable.
+       vider-fichiers-sortie.
+           close fichier-resultats.
+           open extend fichier-resultats.
+           close fichier-rejets.
+           open extend fichier-rejets.
+           close fichier-journal.
+           perform ouvrir-journal.
+
+       ecrire-checkpoint.
+           open output fichier-checkpoint-tmp.
+           move numero-ligne to checkpoint-tmp-record.
+           write checkpoint-tmp-record.
+           close fichier-checkpoint-tmp.
+           call "CBL_RENAME_FILE" using checkpoint-nom-tmp
+                                        checkpoint-nom-live
+               returning checkpoint-rename-rc.
+
+       effacer-checkpoint.
+           open output fichier-checkpoint-tmp.
+           close fichier-checkpoint-tmp.
+           call "CBL_RENAME_FILE" using checkpoint-nom-tmp
+                                        checkpoint-nom-live
+               returning checkpoint-rename-rc.
+
+       rejeter-transaction.
+           move numero-ligne to rej-numero-ligne.
+           move calc-direction to rej-direction.
+           move pays-code to rej-pays.
+           move tva-type to rej-tva-type.
+           move txn-montant to rej-montant.
+           move motif-invalidite to rej-motif.
+           write reject-record.
+
+       lire-transaction-suivante.
+           read fichier-transactions
+               at end move 'O' to fin-transactions
+           end-read.
+
+       charger-taux.
+           open input fichier-taux.
+           if taux-status not = '00'
+               display 'Fichier des taux introuvable'
+           else
+               perform lire-taux-suivant
+               perform until fin-des-taux
+                   add 1 to nombre-de-taux
+                   move taux-pays to te-pays (nombre-de-taux)
+                   move taux-type to te-type (nombre-de-taux)
+                   move taux-valeur to te-valeur (nombre-de-taux)
+                   move taux-libelle to te-libelle (nombre-de-taux)
+                   perform lire-taux-suivant
+               end-perform
+
+               close fichier-taux
+           end-if.
+
+       lire-taux-suivant.
+           read fichier-taux
+               at end move 'O' to fin-fichier-taux
+           end-read.
+
+       ouvrir-journal.
+           open extend fichier-journal.
+           if journal-status = '35'
+               open output fichier-journal
+           end-if.
+
+       determiner-taux.
+           set tva-est-valide to true.
+           set taux-idx to 1.
+           search taux-entree varying taux-idx
+               at end
+                   set tva-est-invalide to true
+                   perform determiner-motif-invalidite
+               when te-pays (taux-idx) = pays-code
+                    and te-type (taux-idx) = tva-type
+                   move te-valeur (taux-idx) to tva-rate
+           end-search.
+           if tva-est-valide
+               compute taux-diviseur = 1 + (tva-rate / 100)
+           end-if.
+
+       determiner-motif-invalidite.
+           move 'Type de TVA invalide pour ce pays' to motif-invalidite.
+           set taux-idx to 1.
+           search taux-entree varying taux-idx
+               at end
+                   move 'Code pays inconnu' to motif-invalidite
+               when te-pays (taux-idx) = pays-code
+                   continue
+           end-search.
+
+       calculate-priceHT.
+           perform determiner-taux.
+           if tva-est-valide
+               compute priceHT rounded = price / taux-diviseur
+               move price to priceTTC
+               perform ecrire-journal
+           end-if.
+
+       compute-priceTTC.
+           perform determiner-taux.
+           if tva-est-valide
+               compute priceTTC rounded = priceHT * taux-diviseur
+                   on size error
+                       set tva-est-invalide to true
+                       move 'Montant hors limites' to motif-invalidite
+               end-compute
+               if tva-est-valide
+                   perform ecrire-journal
+               end-if
+           end-if.
 
-           compute priceHT = price / (1 + (tva-rate / 100)).
+       ecrire-journal.
+           accept jrn-date from date yyyymmdd.
+           accept jrn-heure from time.
+           move run-mode to jrn-mode.
+           move calc-direction to jrn-direction.
+           move pays-code to jrn-pays.
+           move tva-type to jrn-tva-type.
+           move tva-rate to jrn-tva-rate.
+           move priceTTC to jrn-priceTTC.
+           move priceHT to jrn-priceHT.
+           write journal-record.
 
        end program calculetteTVA.
-       
