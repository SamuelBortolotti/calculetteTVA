@@ -0,0 +1,8 @@
+      *> Enregistrement du rapport des rejets (rejets.dat) en mode lot.
+       01 reject-record.
+           05 rej-numero-ligne   pic 9(6).
+           05 rej-direction      pic x.
+           05 rej-pays           pic x(2).
+           05 rej-tva-type       pic 9.
+           05 rej-montant        pic 9(7)v99.
+           05 rej-motif          pic x(40).
