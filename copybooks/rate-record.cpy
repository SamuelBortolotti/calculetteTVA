@@ -0,0 +1,6 @@
+      *> Enregistrement du fichier des taux de TVA (taux-tva.dat).
+       01 rate-record.
+           05 taux-pays          pic x(2).
+           05 taux-type          pic 9.
+           05 taux-valeur        pic 9(2)v99.
+           05 taux-libelle       pic x(20).
