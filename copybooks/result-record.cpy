@@ -0,0 +1,7 @@
+      *> Enregistrement de resultat ecrit par le mode lot.
+       01 result-record.
+           05 res-direction      pic x.
+           05 res-pays           pic x(2).
+           05 res-tva-type       pic 9.
+           05 res-priceTTC       pic 9(7)v99.
+           05 res-priceHT        pic 9(7)v99.
