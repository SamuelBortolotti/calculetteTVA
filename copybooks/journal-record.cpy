@@ -0,0 +1,12 @@
+      *> Enregistrement du journal d'audit (journal.dat).
+      *> Une ligne par calcul effectue, en mode interactif ou en lot.
+       01 journal-record.
+           05 jrn-date           pic 9(8).
+           05 jrn-heure          pic 9(6).
+           05 jrn-mode           pic x.
+           05 jrn-direction      pic x.
+           05 jrn-pays           pic x(2).
+           05 jrn-tva-type       pic 9.
+           05 jrn-tva-rate       pic 9(2)v99.
+           05 jrn-priceTTC       pic 9(7)v99.
+           05 jrn-priceHT        pic 9(7)v99.
