@@ -0,0 +1,8 @@
+      *> Enregistrement d'une ligne de facture a convertir en mode lot.
+       01 transaction-record.
+           05 txn-direction      pic x.
+               88 txn-directe    value 'D'.
+               88 txn-inverse    value 'R'.
+           05 txn-pays           pic x(2).
+           05 txn-montant        pic 9(7)v99.
+           05 txn-tva-type       pic 9.
