@@ -0,0 +1,3 @@
+      *> Enregistrement de reprise du mode lot (checkpoint.dat).
+       01 checkpoint-record.
+           05 ckpt-derniere-ligne   pic 9(6).
